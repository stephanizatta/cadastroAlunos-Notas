@@ -0,0 +1,233 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exportaCadAluno".
+       author. "Stephani S. Zatta".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>------------------------------------------------------------------------
+      *>Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>---Declaração de recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.txt"     *> arquivo de cadastro, apenas leitura (exportacao em lote)
+           organization is indexed                            *> mesma organização do programa de cadastro
+           access mode is sequential                           *> varredura do inicio ao fim do arquivo
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+           select arqCadAlunoCsv assign to "arqCadAluno.csv"  *> saida no formato csv, para uso fora do programa
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqCadAlunoCsv.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>---Declaração de variáveis
+       data division.
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis de arquivos
+       file section.
+
+       fd arqCadAluno.           *> layout identico ao do cadastro de alunos
+       01  fd-cadastro-alunos.
+           05 fd-cod                               pic 9(03).
+           05 fd-aluno                             pic x(25).
+           05 fd-endereco                          pic x(35).
+           05 fd-mae                               pic x(25).
+           05 fd-pai                               pic x(25).
+           05 fd-telefone                          pic x(15).
+           05 fd-cadastro-notas.
+              10 fd-nota1                          pic 9(02)v99.
+              10 fd-nota2                          pic 9(02)v99.
+              10 fd-nota3                          pic 9(02)v99.
+              10 fd-nota4                          pic 9(02)v99.
+           05 fd-status-ativo                      pic x(01).
+           05 fd-turma                             pic x(10).
+
+       fd arqCadAlunoCsv.        *> uma linha de texto delimitada por virgula por registro
+       01  fd-linha-csv                            pic x(200).
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqCadAlunoCsv                    pic  9(02).
+
+       77  ws-fim-leitura                          pic x(01).
+           88 ws-fim-arqCadAluno                    value "S".
+
+       77  ws-nota1-edit                           pic z9,99.
+       77  ws-nota2-edit                           pic z9,99.
+       77  ws-nota3-edit                           pic z9,99.
+       77  ws-nota4-edit                           pic z9,99.
+
+       01  ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis para comunicação entre programas
+       linkage section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>-----------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>-----------------------------------------------------------
+       inicializa section.
+
+       *>  abre o cadastro apenas para leitura e o csv para gravacao
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               move 1                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqCadAlunoCsv
+           if ws-fs-arqCadAlunoCsv <> 00 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunoCsv                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno.csv " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>       grava o cabecalho do csv
+           move "CODIGO;ALUNO;ENDERECO;MAE;PAI;TELEFONE;TURMA;NOTA1;NOTA2;NOTA3;NOTA4;STATUS"
+               to fd-linha-csv
+           write fd-linha-csv
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *>  Processamento principal (varredura sequencial e gravacao do csv)
+      *>-----------------------------------------------------------
+       processamento section.
+
+           move "N" to ws-fim-leitura
+
+           perform until ws-fim-arqCadAluno
+
+               read arqCadAluno next record
+               if ws-fs-arqCadAluno = 10 then
+                   move "S" to ws-fim-leitura
+               else
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 2                              to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno              to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       perform grava-linha-csv
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *>  Monta e grava uma linha do csv a partir do registro corrente
+      *>-----------------------------------------------------------
+       grava-linha-csv section.
+
+           move fd-nota1 to ws-nota1-edit
+           move fd-nota2 to ws-nota2-edit
+           move fd-nota3 to ws-nota3-edit
+           move fd-nota4 to ws-nota4-edit
+
+           string
+               fd-cod                          delimited by size
+               ";"                             delimited by size
+               function trim(fd-aluno)         delimited by size
+               ";"                             delimited by size
+               function trim(fd-endereco)      delimited by size
+               ";"                             delimited by size
+               function trim(fd-mae)           delimited by size
+               ";"                             delimited by size
+               function trim(fd-pai)           delimited by size
+               ";"                             delimited by size
+               function trim(fd-telefone)      delimited by size
+               ";"                             delimited by size
+               function trim(fd-turma)         delimited by size
+               ";"                             delimited by size
+               ws-nota1-edit                   delimited by size
+               ";"                             delimited by size
+               ws-nota2-edit                   delimited by size
+               ";"                             delimited by size
+               ws-nota3-edit                   delimited by size
+               ";"                             delimited by size
+               ws-nota4-edit                   delimited by size
+               ";"                             delimited by size
+               fd-status-ativo                 delimited by size
+               into fd-linha-csv
+           end-string
+
+           write fd-linha-csv
+           if ws-fs-arqCadAlunoCsv <> 0 then
+               move 3                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunoCsv                  to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqCadAluno.csv " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       grava-linha-csv-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Finalização Anormal
+      *>-----------------------------------------------------------
+       finaliza-anormal section.
+
+       *> Esta section é para o encerramento forçado do programa, caso haja algum erro com o arquivo
+
+          display ws-msn-erro
+
+          stop run
+          .
+       finaliza-anormal-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Finalização Normal
+      *>-----------------------------------------------------------
+       finaliza section.
+
+          close arqCadAluno
+          close arqCadAlunoCsv
+
+          display "Exportacao concluida: arqCadAluno.csv gerado."
+
+          stop run
+          .
+       finaliza-exit.
+           exit.

@@ -28,6 +28,14 @@
            record key is fd-cod                               *> chave de acesso
            file status is ws-fs-arqCadAluno.                  *> file status (o status da ultima operação)
 
+           select arqLogAlunos assign to "arqLogAlunos.txt"   *> log de auditoria das alteracoes de cadastro
+           organization is line sequential                    *> arquivo texto, gravado sempre no final
+           access mode is sequential
+           file status is ws-fs-arqLogAlunos.
+
+           select arqOrdenaTurma assign to "wkOrdenaTurma.tmp" *> arquivo de trabalho do sort do relatorio por turma
+           .
+
        i-o-control.
 
       *>------------------------------------------------------------------------
@@ -51,14 +59,54 @@
               10 fd-nota2                          pic 9(02)v99.
               10 fd-nota3                          pic 9(02)v99.
               10 fd-nota4                          pic 9(02)v99.
+           05 fd-status-ativo                      pic x(01).
+              88 fd-aluno-ativo                     value "A".
+              88 fd-aluno-inativo                   value "I".
+           05 fd-turma                             pic x(10).
+
+       fd arqLogAlunos.          *> inicio da declaração das variaveis do log de auditoria
+       01  fd-log-alunos.       *> layout do registro do log
+           05 fd-log-cod                           pic 9(03).
+           05 filler                               pic x(01) value space.
+           05 fd-log-operacao                      pic x(03).
+           05 filler                               pic x(01) value space.
+           05 fd-log-data                          pic x(08).
+           05 filler                               pic x(01) value space.
+           05 fd-log-hora                          pic x(08).
+           05 filler                               pic x(01) value space.
+           05 fd-log-aluno-antigo                  pic x(25).
+           05 filler                               pic x(01) value space.
+           05 fd-log-aluno-novo                    pic x(25).
+
+       sd arqOrdenaTurma.        *> arquivo de trabalho usado pelo sort do relatorio por turma
+       01  sd-registro-turma.
+           05 sd-turma                             pic x(10).
+           05 sd-cod                               pic 9(03).
+           05 sd-nota1                             pic 9(02)v99.
+           05 sd-nota2                             pic 9(02)v99.
+           05 sd-nota3                             pic 9(02)v99.
+           05 sd-nota4                             pic 9(02)v99.
 
       *>------------------------------------------------------------------------
       *>---Variáveis de trabalho
        working-storage section.
 
        77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqLogAlunos                      pic  9(02).
+
+       01  ws-log-alunos.
+           05 ws-log-operacao                      pic x(03).
+           05 ws-log-aluno-antigo                  pic x(25).
+           05 ws-log-aluno-novo                    pic x(25).
+       77  ws-log-data                             pic x(08).
+       77  ws-log-hora                             pic x(08).
 
-       77 ws-menu                                  pic x(03).
+       77  ws-turma-corrente                       pic x(10).
+       77  ws-soma-notas-turma                     pic 9(05)v99.
+       77  ws-qtd-alunos-turma                     pic 9(03).
+       77  ws-media-turma                          pic 9(02)v99.
+
+       77 ws-menu                                  pic x(04).
 
        01  ws-cadastro-alunos.
            05 ws-cod                               pic 9(03).
@@ -72,11 +120,43 @@
               10 ws-nota2                          pic 9(02)v99.
               10 ws-nota3                          pic 9(02)v99.
               10 ws-nota4                          pic 9(02)v99.
+           05 ws-status-ativo                      pic x(01).
+           05 ws-turma                             pic x(10).
 
        77 ws-sair                                  pic  x(01).
           88 ws-fechar-programa                    value "N" "n".
           88  voltar-tela                          value "V" "v".
 
+       77 ws-fim-leitura                           pic x(01).
+          88 ws-fim-arqCadAluno                     value "S".
+
+       77 ws-sw-nota-valida                        pic x(01).
+          88 ws-nota-valida                        value "S".
+
+       77 ws-sw-cod-cadastrado                     pic x(01).
+          88 ws-cod-cadastrado                     value "S".
+
+       77 ws-confirma                              pic x(01).
+          88 ws-confirma-sim                       value "S" "s".
+
+       77 ws-opcao-busca                           pic x(01).
+
+       77 ws-sw-nome-busca-ok                      pic x(01).
+          88 ws-nome-busca-ok                      value "S".
+
+       77 ws-aluno-busca                           pic x(25).
+       77 ws-nome-busca-up                         pic x(25).
+       77 ws-nome-aluno-up                         pic x(25).
+       77 ws-ocorrencias-nome                      pic 9(02).
+
+       77 ws-nota-corte                            pic 9(02)v99 value 6,00.
+       77 ws-media-aluno                           pic 9(02)v99.
+       77 ws-situacao-aluno                        pic x(09).
+
+       77 ws-total-alunos                          pic 9(03) value 0.
+       77 ws-total-aprovados                       pic 9(03) value 0.
+       77 ws-total-reprovados                      pic 9(03) value 0.
+
        01  ws-mensagem.
            05 ws-msgm                              pic x(42).
 
@@ -119,6 +199,20 @@
                perform finaliza-anormal
            end-if
 
+       *>  abre o log de auditoria para gravacao no final (cria o arquivo se nao existir)
+           open extend arqLogAlunos
+           if ws-fs-arqLogAlunos = 35 then
+               open output arqLogAlunos
+               close arqLogAlunos
+               open extend arqLogAlunos
+           end-if
+           if ws-fs-arqLogAlunos <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlunos                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqLogAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            .
        inicializa-exit.
            exit.
@@ -137,6 +231,10 @@
                display "Insira 'CON' para consultar cadastro."
                display "Insira 'DEL' para deletar um cadastro."
                display "Insira 'ALT' para alterar um cadastro."
+               display "Insira 'REST' para restaurar um cadastro excluido."
+               display "Insira 'BOL' para emitir o boletim de notas."
+               display "Insira 'LST' para listar todos os alunos cadastrados."
+               display "Insira 'TUR' para o relatorio de media por turma."
 
        *>      cadastrar aluno
                accept ws-menu
@@ -166,6 +264,26 @@
                      or = "ALT"
                        perform alterar-aluno
 
+       *>          restaurar cadastro previamente excluido (inativado)
+                   when = "rest"
+                     or = "REST"
+                       perform restaurar-aluno
+
+       *>          emitir o boletim de notas da turma
+                   when = "bol"
+                     or = "BOL"
+                       perform boletim-notas
+
+       *>          listar todos os alunos cadastrados
+                   when = "lst"
+                     or = "LST"
+                       perform listar-alunos
+
+       *>          relatorio de media de notas por turma
+                   when = "tur"
+                     or = "TUR"
+                       perform relatorio-turma
+
        *>          caso a entrada do teclado não seja nenhuma das opções descritas acima
                    when other
                        display "Insira uma opcao valida!"
@@ -187,9 +305,6 @@
            perform until ws-fechar-programa
 
                display " "
-               display "Codigo: "
-               accept  ws-cod
-
                display "Aluno: "
                accept  ws-aluno
 
@@ -205,16 +320,44 @@
                display "Telefone: "
                accept ws-telefone
 
-      *>       salvar dados no arquivo arqCadAluno.txt
-               move  ws-cadastro-alunos to fd-cadastro-alunos
-               write fd-cadastro-alunos
-       *>      caso dê erro ao gravar infos no arquivo, aparecera a mensagem de erro e irá para a section finaliza-anormal
-               if ws-fs-arqCadAluno  <> 00 then
-                   move 1                                  to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                  to ws-msn-erro-cod
-                   move "Erro ao gravar arq. arqCadAluno " to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
+               display "Turma: "
+               accept ws-turma
+       *>      uniformiza a turma em maiusculas, para nao duplicar grupos no
+       *>      relatorio por turma por causa de caixa diferente (ex.: "9A" x "9a")
+               move function upper-case(ws-turma) to ws-turma
+
+               move "A" to ws-status-ativo
+
+      *>       salvar dados no arquivo arqCadAluno.txt, repetindo o codigo
+      *>       enquanto ele ja estiver em uso por outro aluno
+               move "N" to ws-sw-cod-cadastrado
+               perform until ws-cod-cadastrado
+
+                   display "Codigo: "
+                   accept  ws-cod
+
+                   move  ws-cadastro-alunos to fd-cadastro-alunos
+                   write fd-cadastro-alunos
+       *>          caso dê erro ao gravar infos no arquivo, aparecera a mensagem de erro e irá para a section finaliza-anormal
+                   if ws-fs-arqCadAluno = 00 then
+                       move "S" to ws-sw-cod-cadastrado
+
+                       move "CA "    to ws-log-operacao
+                       move spaces   to ws-log-aluno-antigo
+                       move ws-aluno to ws-log-aluno-novo
+                       perform grava-log-alunos
+                   else
+                       if ws-fs-arqCadAluno = 22 then
+                           display "Codigo ja cadastrado! Informe outro codigo."
+                       else
+                           move 1                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
       *> -------------
 
                display " "
@@ -240,17 +383,49 @@
                display "Codigo: "
                accept  ws-cod
 
-               display "Insira a nota 1: "
-               accept  ws-nota1
-
-               display "Insira a nota 2: "
-               accept  ws-nota2
-
-               display "Insira a nota 3: "
-               accept  ws-nota3
-
-               display "Insira a nota 4: "
-               accept  ws-nota4
+               move "N" to ws-sw-nota-valida
+               perform until ws-nota-valida
+                   display "Insira a nota 1 (0,00 a 10,00): "
+                   accept ws-nota1
+                   if ws-nota1 >= 0 and ws-nota1 <= 10 then
+                       move "S" to ws-sw-nota-valida
+                   else
+                       display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                   end-if
+               end-perform
+
+               move "N" to ws-sw-nota-valida
+               perform until ws-nota-valida
+                   display "Insira a nota 2 (0,00 a 10,00): "
+                   accept ws-nota2
+                   if ws-nota2 >= 0 and ws-nota2 <= 10 then
+                       move "S" to ws-sw-nota-valida
+                   else
+                       display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                   end-if
+               end-perform
+
+               move "N" to ws-sw-nota-valida
+               perform until ws-nota-valida
+                   display "Insira a nota 3 (0,00 a 10,00): "
+                   accept ws-nota3
+                   if ws-nota3 >= 0 and ws-nota3 <= 10 then
+                       move "S" to ws-sw-nota-valida
+                   else
+                       display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                   end-if
+               end-perform
+
+               move "N" to ws-sw-nota-valida
+               perform until ws-nota-valida
+                   display "Insira a nota 4 (0,00 a 10,00): "
+                   accept ws-nota4
+                   if ws-nota4 >= 0 and ws-nota4 <= 10 then
+                       move "S" to ws-sw-nota-valida
+                   else
+                       display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                   end-if
+               end-perform
 
        *>      salvar notas no arquivo arqCadAluno.txt
                move ws-cod to fd-cod *> preenche a chave
@@ -266,14 +441,23 @@
                        perform finaliza-anormal
                    end-if
                else
-                   move ws-cadastro-notas to fd-cadastro-notas
-                   rewrite fd-cadastro-alunos
-       *>          caso dê erro ao gravar infos no arquivo, aparecera a mensagem de erro e irá para a section finaliza-anormal
-                   if ws-fs-arqCadAluno <> 0 then
-                       move 1                                  to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                  to ws-msn-erro-cod
-                       move "Erro ao gravar arq. arqCadAluno " to ws-msn-erro-text
-                       perform finaliza-anormal
+                   if fd-aluno-inativo then
+                       display "Aluno inativo. Nao e possivel lancar notas."
+                   else
+                       move ws-cadastro-notas to fd-cadastro-notas
+                       rewrite fd-cadastro-alunos
+       *>              caso dê erro ao gravar infos no arquivo, aparecera a mensagem de erro e irá para a section finaliza-anormal
+                       if ws-fs-arqCadAluno <> 0 then
+                           move 1                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           move "NOT"    to ws-log-operacao
+                           move fd-aluno to ws-log-aluno-antigo
+                           move fd-aluno to ws-log-aluno-novo
+                           perform grava-log-alunos
+                       end-if
                    end-if
                end-if
 
@@ -297,47 +481,356 @@
 
        *> ------------- Consulta de Cadastro ------------------
                display " "
-               display "Informe o codigo co aluno que deseja consultar: "
-               accept ws-cod
+               display "Buscar por 'C'odigo ou 'N'ome? "
+               accept ws-opcao-busca
+
+               evaluate ws-opcao-busca
+
+                   when = "n"
+                     or = "N"
+       *>              ------------- Busca por Nome (sequencial) ------------------
+                       move "N" to ws-sw-nome-busca-ok
+                       perform until ws-nome-busca-ok
+                           display "Informe o nome (ou parte do nome) do aluno: "
+                           accept ws-aluno-busca
+                           move function upper-case(ws-aluno-busca) to ws-nome-busca-up
+       *>                  uma busca em branco nunca avanca o INSPECT TALLYING abaixo,
+       *>                  por isso e rejeitada e reapresentada aqui
+                           if function trim(ws-nome-busca-up) <> spaces then
+                               move "S" to ws-sw-nome-busca-ok
+                           else
+                               display "Informe ao menos um caractere para buscar."
+                           end-if
+                       end-perform
+
+                       move low-values to fd-cod
+                       start arqCadAluno key is >= fd-cod
+                       if ws-fs-arqCadAluno <> 0 then
+                           display "Nenhum aluno cadastrado."
+                       else
+                           move "N" to ws-fim-leitura
+                           display " "
+                           display "--------- Alunos encontrados ---------"
+
+                           perform until ws-fim-arqCadAluno
+
+                               read arqCadAluno next record
+                               if ws-fs-arqCadAluno = 10 then
+                                   move "S" to ws-fim-leitura
+                               else
+                                   if ws-fs-arqCadAluno <> 0 then
+                                       move 2                           to ws-msn-erro-ofsset
+                                       move ws-fs-arqCadAluno           to ws-msn-erro-cod
+                                       move "Erro ao ler arq. arqTemp " to ws-msn-erro-text
+                                       perform finaliza-anormal
+                                   else
+                                       if fd-aluno-ativo then
+                                           move function upper-case(fd-aluno) to ws-nome-aluno-up
+                                           move 0 to ws-ocorrencias-nome
+                                           inspect ws-nome-aluno-up tallying
+                                               ws-ocorrencias-nome for all
+                                               function trim(ws-nome-busca-up)
+
+                                           if ws-ocorrencias-nome > 0 then
+                                               display "Codigo: " fd-cod
+                                                       "  Aluno: " fd-aluno
+                                           end-if
+                                       end-if
+                                   end-if
+                               end-if
+
+                           end-perform
+                       end-if
+
+                   when = "c"
+                     or = "C"
+       *>              ------------- Busca por Codigo (direta) ------------------
+                       display "Informe o codigo do aluno que deseja consultar: "
+                       accept ws-cod
+
+                       move ws-cod to fd-cod
+                       read arqCadAluno
+                       if  ws-fs-arqCadAluno <> 0
+                       and ws-fs-arqCadAluno <> 10 then
+                           if ws-fs-arqCadAluno = 23 then
+                               display "Codigo informada invalido!"
+                           else
+                               move 2                           to ws-msn-erro-ofsset
+                               move ws-fs-arqCadAluno           to ws-msn-erro-cod
+                               move "Erro ao ler arq. arqTemp " to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+
+                       move fd-cadastro-alunos to ws-cadastro-alunos
+
+       *>              ------------- Display no Cadastro ------------------
+                       if fd-aluno-inativo then
+                           display " "
+                           display "Aluno de codigo " ws-cod " esta inativo (excluido)."
+                       else
+                           display " "
+                           display "Codigo     : " ws-cod
+                           display "Aluno      : " ws-aluno
+                           display "Endereco   : " ws-endereco
+                           display "Nome da Mae: " ws-mae
+                           display "Nome do Pai: " ws-pai
+                           display "Telefone   : " ws-telefone
+                           display "Turma      : " ws-turma
+                           display " "
+                           display "Nota 1: " ws-nota1
+                           display "Nota 2: " ws-nota2
+                           display "Nota 3: " ws-nota3
+                           display "Nota 4: " ws-nota4
+                       end-if
 
-               move ws-cod to fd-cod
-               read arqCadAluno
-               if  ws-fs-arqCadAluno <> 0
-               and ws-fs-arqCadAluno <> 10 then
-                   if ws-fs-arqCadAluno = 23 then
-                       display "Codigo informada invalido!"
+                   when other
+                       display "Insira uma opcao valida!"
+
+               end-evaluate
+
+               display " "
+               display "Deseja consultar mais um cadastro? 'S'im ou 'N'ao: "
+               accept ws-sair
+
+           end-perform
+
+           .
+       consultar-cadastro-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Boletim de Notas (media e situacao final)
+      *>-----------------------------------------------------------
+       boletim-notas section.
+
+       *> ------------- Boletim de Notas da Turma ------------------
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+           if ws-fs-arqCadAluno <> 0 then
+               display " "
+               display "Nenhum aluno cadastrado."
+           else
+               move "N"                  to ws-fim-leitura
+               move 0                    to ws-total-alunos
+               move 0                    to ws-total-aprovados
+               move 0                    to ws-total-reprovados
+
+               display " "
+               display "--------------------- Boletim de Notas ---------------------"
+
+               perform until ws-fim-arqCadAluno
+
+                   read arqCadAluno next record
+                   if ws-fs-arqCadAluno = 10 then
+                       move "S" to ws-fim-leitura
                    else
+                       if ws-fs-arqCadAluno <> 0 then
+                           move 2                            to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno            to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           if fd-aluno-ativo then
+                               compute ws-media-aluno rounded =
+                                   (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+                               if ws-media-aluno >= ws-nota-corte then
+                                   move "Aprovado"  to ws-situacao-aluno
+                                   add 1            to ws-total-aprovados
+                               else
+                                   move "Reprovado" to ws-situacao-aluno
+                                   add 1            to ws-total-reprovados
+                               end-if
+
+                               add 1 to ws-total-alunos
+
+                               display " "
+                               display "Codigo: " fd-cod "  Aluno: " fd-aluno
+                               display "  Notas: " fd-nota1 " " fd-nota2 " "
+                                       fd-nota3 " " fd-nota4
+                                       "  Media: " ws-media-aluno
+                                       "  Situacao: " ws-situacao-aluno
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+
+               display " "
+               display "--------------------------------------------------------------"
+               display "Total de alunos    : " ws-total-alunos
+               display "Total de aprovados : " ws-total-aprovados
+               display "Total de reprovados: " ws-total-reprovados
+               display "--------------------------------------------------------------"
+           end-if
+
+           .
+       boletim-notas-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Listar Todos os Alunos (roster completo)
+      *>-----------------------------------------------------------
+       listar-alunos section.
+
+       *> ------------- Listagem Completa do Cadastro ------------------
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+           if ws-fs-arqCadAluno <> 0 then
+               display " "
+               display "Nenhum aluno cadastrado."
+           else
+               move "N" to ws-fim-leitura
+
+               display " "
+               display "------------------- Relacao de Alunos -------------------"
+               display "Codigo  Aluno                      Telefone"
+
+               perform until ws-fim-arqCadAluno
+
+                   read arqCadAluno next record
+                   if ws-fs-arqCadAluno = 10 then
+                       move "S" to ws-fim-leitura
+                   else
+                       if ws-fs-arqCadAluno <> 0 then
+                           move 2                           to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno           to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           if fd-aluno-ativo then
+                               display fd-cod "     " fd-aluno "  " fd-telefone
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+
+               display "-----------------------------------------------------------"
+           end-if
+
+           .
+       listar-alunos-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Relatorio de Media de Notas por Turma
+      *>-----------------------------------------------------------
+       relatorio-turma section.
+
+       *> ------------- Relatorio por Turma (ordenado via sort) ------------------
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+           if ws-fs-arqCadAluno <> 0 then
+               display " "
+               display "Nenhum aluno cadastrado."
+           else
+               sort arqOrdenaTurma on ascending key sd-turma
+                   input procedure extrai-notas-turma
+                   output procedure imprime-relatorio-turma
+           end-if
+
+           .
+       relatorio-turma-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Extrai codigo/turma/notas de arqCadAluno para o sort
+      *>-----------------------------------------------------------
+       extrai-notas-turma section.
+
+           move "N" to ws-fim-leitura
+
+           perform until ws-fim-arqCadAluno
+
+               read arqCadAluno next record
+               if ws-fs-arqCadAluno = 10 then
+                   move "S" to ws-fim-leitura
+               else
+                   if ws-fs-arqCadAluno <> 0 then
                        move 2                           to ws-msn-erro-ofsset
                        move ws-fs-arqCadAluno           to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqTemp " to ws-msn-erro-text
+                       move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
                        perform finaliza-anormal
+                   else
+                       if fd-aluno-ativo then
+                           move fd-turma to sd-turma
+                           move fd-cod   to sd-cod
+                           move fd-nota1 to sd-nota1
+                           move fd-nota2 to sd-nota2
+                           move fd-nota3 to sd-nota3
+                           move fd-nota4 to sd-nota4
+                           release sd-registro-turma
+                       end-if
                    end-if
                end-if
 
-               move fd-cadastro-alunos to ws-cadastro-alunos
+           end-perform
 
-       *> ------------- Display no Cadastro ------------------
-               display " "
-               display "Codigo     : " ws-cod
-               display "Aluno      : " ws-aluno
-               display "Endereco   : " ws-endereco
-               display "Nome da Mae: " ws-mae
-               display "Nome do Pai: " ws-pai
-               display "Telefone   : " ws-telefone
-               display " "
-               display "Nota 1: " ws-nota1
-               display "Nota 2: " ws-nota2
-               display "Nota 3: " ws-nota3
-               display "Nota 4: " ws-nota4
+           .
+       extrai-notas-turma-exit.
+           exit.
 
-               display " "
-               display "Deseja consultar mais um cadastro? 'S'im ou 'N'ao: "
-               accept ws-sair
+      *>-----------------------------------------------------------
+      *> Imprime o relatorio por turma, com quebra de controle
+      *>-----------------------------------------------------------
+       imprime-relatorio-turma section.
+
+           move spaces to ws-turma-corrente
+           move 0      to ws-soma-notas-turma
+           move 0      to ws-qtd-alunos-turma
+           move "N"    to ws-fim-leitura
+
+           display " "
+           display "------------------ Media por Turma ------------------"
+
+           perform until ws-fim-arqCadAluno
+
+               return arqOrdenaTurma
+                   at end
+                       move "S" to ws-fim-leitura
+               end-return
+
+               if not ws-fim-arqCadAluno then
+                   if sd-turma <> ws-turma-corrente
+                   and ws-turma-corrente <> spaces then
+                       perform imprime-quebra-turma
+                       move 0 to ws-soma-notas-turma
+                       move 0 to ws-qtd-alunos-turma
+                   end-if
+
+                   move sd-turma to ws-turma-corrente
+                   add sd-nota1 sd-nota2 sd-nota3 sd-nota4 to ws-soma-notas-turma
+                   add 1 to ws-qtd-alunos-turma
+               end-if
 
            end-perform
 
+           if ws-turma-corrente <> spaces then
+               perform imprime-quebra-turma
+           end-if
+
+           display "-------------------------------------------------------"
+
            .
-       consultar-cadastro-exit.
+       imprime-relatorio-turma-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Imprime o subtotal de uma turma (quebra de controle)
+      *>-----------------------------------------------------------
+       imprime-quebra-turma section.
+
+           compute ws-media-turma rounded =
+               ws-soma-notas-turma / (ws-qtd-alunos-turma * 4)
+
+           display "Turma: " ws-turma-corrente
+                   "  Alunos: " ws-qtd-alunos-turma
+                   "  Media das notas: " ws-media-turma
+
+           .
+       imprime-quebra-turma-exit.
            exit.
 
       *>-----------------------------------------------------------
@@ -345,15 +838,44 @@
       *>-----------------------------------------------------------
        deletar-aluno section.
 
-       *> ------------- Excluir Algum Cadastro ------------------
+       *> ------------- Excluir (inativar) Algum Cadastro ------------------
                display " "
                display "Informe o codigo do aluno a ser excluido: "
                accept ws-cod
 
                move ws-cod to fd-cod
-               delete arqCadAluno
+               read arqCadAluno
                if  ws-fs-arqCadAluno = 0 then
-                   display "Aluno de codigo " ws-cod " deletado com sucesso!"
+
+                   if fd-aluno-inativo then
+                       display "Aluno de codigo " ws-cod " ja esta inativo."
+                   else
+                       display "Aluno: " fd-aluno
+                       display "Confirma a exclusao deste cadastro? 'S'im ou 'N'ao: "
+                       accept ws-confirma
+
+                       if ws-confirma-sim then
+                           move fd-aluno to ws-log-aluno-antigo
+                           move "I"      to fd-status-ativo
+
+                           rewrite fd-cadastro-alunos
+                           if ws-fs-arqCadAluno = 0 then
+                               display "Aluno de codigo " ws-cod " excluido com sucesso!"
+
+                               move "DEL"  to ws-log-operacao
+                               move spaces to ws-log-aluno-novo
+                               perform grava-log-alunos
+                           else
+                               move 5                              to ws-msn-erro-ofsset
+                               move ws-fs-arqCadAluno              to ws-msn-erro-cod
+                               move "Erro ao apagar arq. arqTemp " to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       else
+                           display "Exclusao cancelada."
+                       end-if
+                   end-if
+
                else
        *>          caso o codigo recebido pelo teclado ainda nao exista
                    if ws-fs-arqCadAluno = 23 then
@@ -370,6 +892,56 @@
        deletar-aluno-exit.
            exit.
 
+      *>-----------------------------------------------------------
+      *> Restaurar Aluno (desfaz uma exclusao/inativacao)
+      *>-----------------------------------------------------------
+       restaurar-aluno section.
+
+       *> ------------- Restaura Cadastro Previamente Excluido ------------------
+               display " "
+               display "Informe o codigo do aluno a ser restaurado: "
+               accept ws-cod
+
+               move ws-cod to fd-cod
+               read arqCadAluno
+               if  ws-fs-arqCadAluno = 0 then
+
+                   if fd-aluno-ativo then
+                       display "Aluno de codigo " ws-cod " ja esta ativo."
+                   else
+                       move "A" to fd-status-ativo
+                       rewrite fd-cadastro-alunos
+                       if ws-fs-arqCadAluno = 0 then
+                           display "Aluno de codigo " ws-cod " restaurado com sucesso!"
+
+                           move "RES"    to ws-log-operacao
+                           move spaces   to ws-log-aluno-antigo
+                           move fd-aluno to ws-log-aluno-novo
+                           perform grava-log-alunos
+                       else
+                           move 7                                 to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                 to ws-msn-erro-cod
+                           move "Erro ao restaurar arq. arqTemp " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               else
+       *>          caso o codigo recebido pelo teclado ainda nao exista
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Codigo informado invalido!"
+                   else
+                       move 7                                 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                 to ws-msn-erro-cod
+                       move "Erro ao restaurar arq. arqTemp " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+          .
+       restaurar-aluno-exit.
+           exit.
+
       *>-----------------------------------------------------------
       *> Alterar Aluno
       *>-----------------------------------------------------------
@@ -382,61 +954,153 @@
                display "Insira o codigo do aluno que voce deseja alterar o cadastro: "
                accept ws-cod
 
-               display "Altere o cadastro: "
-
-               display " "
-               display "Codigo     : "
-               accept  ws-cod
-               display "Aluno      : "
-               accept  ws-aluno
-               display "Endereco   : "
-               accept ws-endereco
-               display "Nome da Mae: "
-               accept ws-mae
-               display "Nome do Pai: "
-               accept ws-pai
-               display "Telefone   : "
-               accept ws-telefone
-
-               display " "
-               display "Altere as notas: "
-
-               display " "
-               display "Insira a nota 1: "
-               accept  ws-nota1
-               display "Insira a nota 2: "
-               accept  ws-nota2
-               display "Insira a nota 3: "
-               accept  ws-nota3
-               display "Insira a nota 4: "
-               accept  ws-nota4
-
-               move ws-cod      to fd-cod
-               move ws-aluno    to fd-aluno
-               move ws-endereco to fd-endereco
-               move ws-mae      to fd-mae
-               move ws-pai      to fd-pai
-               move ws-telefone to fd-telefone
-
-               move ws-nota1 to fd-nota1
-               move ws-nota2 to fd-nota2
-               move ws-nota3 to fd-nota3
-               move ws-nota4 to fd-nota4
-
-               rewrite fd-cadastro-alunos
-               if  ws-fs-arqCadAluno = 0 then
-                   display "Cadastro alterado com sucesso!"
+       *>      relê o cadastro pelo codigo informado para capturar o nome atual,
+       *>      em vez de confiar no que consultar-cadastro deixou na working-storage
+               move ws-cod to fd-cod
+               read arqCadAluno
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Codigo informado invalido!"
+                   else
+                       move 2                           to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno           to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                else
-                   move 6                               to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno               to ws-msn-erro-cod
-                   move "Erro ao alterar arq. arqTemp " to ws-msn-erro-text
-                   perform finaliza-anormal
+                   if fd-aluno-inativo then
+                       display "Aluno inativo. Nao e possivel alterar o cadastro."
+                   else
+                       move fd-aluno to ws-log-aluno-antigo
+
+                       display "Altere o cadastro: "
+
+                       display " "
+                       display "Codigo     : " ws-cod
+                       display "Aluno      : "
+                       accept  ws-aluno
+                       display "Endereco   : "
+                       accept ws-endereco
+                       display "Nome da Mae: "
+                       accept ws-mae
+                       display "Nome do Pai: "
+                       accept ws-pai
+                       display "Telefone   : "
+                       accept ws-telefone
+                       display "Turma      : "
+                       accept ws-turma
+                       move function upper-case(ws-turma) to ws-turma
+
+                       display " "
+                       display "Altere as notas: "
+
+                       display " "
+                       move "N" to ws-sw-nota-valida
+                       perform until ws-nota-valida
+                           display "Insira a nota 1 (0,00 a 10,00): "
+                           accept ws-nota1
+                           if ws-nota1 >= 0 and ws-nota1 <= 10 then
+                               move "S" to ws-sw-nota-valida
+                           else
+                               display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                           end-if
+                       end-perform
+
+                       move "N" to ws-sw-nota-valida
+                       perform until ws-nota-valida
+                           display "Insira a nota 2 (0,00 a 10,00): "
+                           accept ws-nota2
+                           if ws-nota2 >= 0 and ws-nota2 <= 10 then
+                               move "S" to ws-sw-nota-valida
+                           else
+                               display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                           end-if
+                       end-perform
+
+                       move "N" to ws-sw-nota-valida
+                       perform until ws-nota-valida
+                           display "Insira a nota 3 (0,00 a 10,00): "
+                           accept ws-nota3
+                           if ws-nota3 >= 0 and ws-nota3 <= 10 then
+                               move "S" to ws-sw-nota-valida
+                           else
+                               display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                           end-if
+                       end-perform
+
+                       move "N" to ws-sw-nota-valida
+                       perform until ws-nota-valida
+                           display "Insira a nota 4 (0,00 a 10,00): "
+                           accept ws-nota4
+                           if ws-nota4 >= 0 and ws-nota4 <= 10 then
+                               move "S" to ws-sw-nota-valida
+                           else
+                               display "Nota invalida! Informe um valor entre 0,00 e 10,00."
+                           end-if
+                       end-perform
+
+                       move ws-cod      to fd-cod
+                       move ws-aluno    to fd-aluno
+                       move ws-endereco to fd-endereco
+                       move ws-mae      to fd-mae
+                       move ws-pai      to fd-pai
+                       move ws-telefone to fd-telefone
+                       move ws-turma    to fd-turma
+
+                       move ws-nota1 to fd-nota1
+                       move ws-nota2 to fd-nota2
+                       move ws-nota3 to fd-nota3
+                       move ws-nota4 to fd-nota4
+
+                       rewrite fd-cadastro-alunos
+                       if  ws-fs-arqCadAluno = 0 then
+                           display "Cadastro alterado com sucesso!"
+
+                           move "ALT"     to ws-log-operacao
+                           move ws-aluno  to ws-log-aluno-novo
+                           perform grava-log-alunos
+                       else
+                           move 6                               to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno               to ws-msn-erro-cod
+                           move "Erro ao alterar arq. arqTemp " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
                end-if
 
           .
        alterar-aluno-exit.
            exit.
 
+      *>-----------------------------------------------------------
+      *> Log de Auditoria do Cadastro (insert/update/delete)
+      *>-----------------------------------------------------------
+       grava-log-alunos section.
+
+       *> ------------- Grava uma linha no log de auditoria ------------------
+           accept ws-log-data from date yyyymmdd
+           accept ws-log-hora from time
+
+           move fd-cod              to fd-log-cod
+           move ws-log-operacao     to fd-log-operacao
+           move ws-log-data         to fd-log-data
+           move ws-log-hora         to fd-log-hora
+           move ws-log-aluno-antigo to fd-log-aluno-antigo
+           move ws-log-aluno-novo   to fd-log-aluno-novo
+
+           write fd-log-alunos
+           if ws-fs-arqLogAlunos <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlunos                 to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqLogAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       grava-log-alunos-exit.
+           exit.
+
       *>-----------------------------------------------------------
       *> Finalização Normal
       *>-----------------------------------------------------------
@@ -465,6 +1129,14 @@
                perform finaliza-anormal
            end-if
 
+          close arqLogAlunos
+           if ws-fs-arqLogAlunos  <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlunos                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqLogAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
           stop run
           .
        finaliza-exit.

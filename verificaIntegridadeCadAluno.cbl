@@ -0,0 +1,248 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "verificaIntegridadeCadAluno".
+       author. "Stephani S. Zatta".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>------------------------------------------------------------------------
+      *>Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>---Declaração de recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.txt"     *> arquivo de cadastro, apenas leitura (verificacao em lote)
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>---Declaração de variáveis
+       data division.
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis de arquivos
+       file section.
+
+       fd arqCadAluno.           *> layout identico ao do cadastro de alunos
+       01  fd-cadastro-alunos.
+           05 fd-cod                               pic 9(03).
+           05 fd-aluno                             pic x(25).
+           05 fd-endereco                          pic x(35).
+           05 fd-mae                               pic x(25).
+           05 fd-pai                               pic x(25).
+           05 fd-telefone                          pic x(15).
+           05 fd-cadastro-notas.
+              10 fd-nota1                          pic 9(02)v99.
+              10 fd-nota2                          pic 9(02)v99.
+              10 fd-nota3                          pic 9(02)v99.
+              10 fd-nota4                          pic 9(02)v99.
+           05 fd-status-ativo                      pic x(01).
+           05 fd-turma                             pic x(10).
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+
+       77  ws-fim-leitura                          pic x(01).
+           88 ws-fim-arqCadAluno                    value "S".
+
+       77  ws-nota-limite                          pic 9(02)v99 value 10,00.
+
+       77  ws-total-verificados                    pic 9(03) value 0.
+       77  ws-total-excecoes                       pic 9(03) value 0.
+
+      *>  tabela de nomes ja vistos, usada para detectar cadastros duplicados
+      *>  dimensionada para 1000 posicoes, pois fd-cod (pic 9(03)) admite
+      *>  codigos de 000 a 999, ou seja, ate 1000 alunos distintos
+       01  ws-tab-nomes.
+           05 ws-nome-visto occurs 1000 times      pic x(25).
+       77  ws-qtd-nomes                            pic 9(04) value 0.
+       77  ws-idx-nomes                            pic 9(04).
+
+       77  ws-sw-duplicado                         pic x(01).
+           88 ws-nome-duplicado                     value "S".
+
+       77  ws-motivo-excecao                       pic x(40).
+
+       01  ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>------------------------------------------------------------------------
+      *>---Variáveis para comunicação entre programas
+       linkage section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>-----------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>-----------------------------------------------------------
+       inicializa section.
+
+       *>  abre o cadastro apenas para leitura
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               move 1                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display " "
+           display "---------------- Relatorio de Excecoes -----------------"
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *>  Processamento principal (varredura sequencial com verificacao)
+      *>-----------------------------------------------------------
+       processamento section.
+
+           move "N" to ws-fim-leitura
+
+           perform until ws-fim-arqCadAluno
+
+               read arqCadAluno next record
+               if ws-fs-arqCadAluno = 10 then
+                   move "S" to ws-fim-leitura
+               else
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 2                              to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno              to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-total-verificados
+                       perform verifica-registro
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *>  Verifica um registro e lista cada inconsistencia encontrada
+      *>-----------------------------------------------------------
+       verifica-registro section.
+
+           if fd-aluno = spaces then
+               move "Nome do aluno em branco" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+           if fd-nota1 > ws-nota-limite then
+               move "Nota 1 fora da faixa de 0 a 10" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+           if fd-nota2 > ws-nota-limite then
+               move "Nota 2 fora da faixa de 0 a 10" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+           if fd-nota3 > ws-nota-limite then
+               move "Nota 3 fora da faixa de 0 a 10" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+           if fd-nota4 > ws-nota-limite then
+               move "Nota 4 fora da faixa de 0 a 10" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+       *>  verifica se o nome do aluno ja apareceu em outro codigo (cadastro duplicado)
+           move "N" to ws-sw-duplicado
+           move 1   to ws-idx-nomes
+           perform until ws-idx-nomes > ws-qtd-nomes
+               if fd-aluno <> spaces
+               and ws-nome-visto (ws-idx-nomes) = fd-aluno then
+                   move "S" to ws-sw-duplicado
+               end-if
+               add 1 to ws-idx-nomes
+           end-perform
+
+           if ws-nome-duplicado then
+               move "Nome igual ao de outro cadastro" to ws-motivo-excecao
+               perform grava-excecao
+           end-if
+
+           if fd-aluno <> spaces then
+               add 1 to ws-qtd-nomes
+               move fd-aluno to ws-nome-visto (ws-qtd-nomes)
+           end-if
+
+           .
+       verifica-registro-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *>  Lista uma linha de excecao para o codigo corrente
+      *>-----------------------------------------------------------
+       grava-excecao section.
+
+           add 1 to ws-total-excecoes
+           display "Codigo: " fd-cod "  Motivo: " ws-motivo-excecao
+
+           .
+       grava-excecao-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Finalização Anormal
+      *>-----------------------------------------------------------
+       finaliza-anormal section.
+
+       *> Esta section é para o encerramento forçado do programa, caso haja algum erro com o arquivo
+
+          display ws-msn-erro
+
+          stop run
+          .
+       finaliza-anormal-exit.
+           exit.
+
+      *>-----------------------------------------------------------
+      *> Finalização Normal
+      *>-----------------------------------------------------------
+       finaliza section.
+
+          close arqCadAluno
+
+          display "----------------------------------------------------------"
+          display "Total de registros verificados: " ws-total-verificados
+          display "Total de excecoes encontradas : " ws-total-excecoes
+          display "----------------------------------------------------------"
+
+          stop run
+          .
+       finaliza-exit.
+           exit.
